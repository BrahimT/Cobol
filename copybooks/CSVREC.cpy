@@ -0,0 +1,8 @@
+      *Record layout for the multiplication-table CSV export.
+      *One triple (factor1,factor2,product) per record.
+       01  CSV-TRIPLE.
+           05  CSV-FACTOR1        PIC ZZZ9.
+           05  CSV-COMMA-1        PIC X VALUE ','.
+           05  CSV-FACTOR2        PIC ZZZ9.
+           05  CSV-COMMA-2        PIC X VALUE ','.
+           05  CSV-PRODUCT        PIC ZZZZZ9.
