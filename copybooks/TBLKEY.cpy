@@ -0,0 +1,9 @@
+      *Record layout for the keyed multiplication-table lookup file.
+      *Key is FACTOR1 concatenated with FACTOR2 (fixed width, no
+      *separator) so other programs can READ this file directly for
+      *a given factor pair instead of recomputing the product.
+       01  LOOKUP-RECORD.
+           05  LOOKUP-KEY.
+               10  LOOKUP-FACTOR1     PIC 9(2).
+               10  LOOKUP-FACTOR2     PIC 9(2).
+           05  LOOKUP-PRODUCT         PIC 9(6).
