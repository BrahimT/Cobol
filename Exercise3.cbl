@@ -2,51 +2,545 @@
        PROGRAM-Id. Exercise3 as "Exercise3".
        AUTHOR. Brahim Boubakar Toure (040941268).
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CSV-FILE ASSIGN TO "CSVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT LOOKUP-FILE ASSIGN TO "TBLKEYED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS LOOKUP-KEY
+               FILE STATUS IS WS-LOOKUP-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CKPT-DATA-FILE ASSIGN TO "CKPTDATA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-DATA-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  REPORT-RECORD PIC X(133).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CSV-RECORD PIC X(16).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD PIC X(80).
+
+       FD  LOOKUP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY "TBLKEY.cpy".
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 18 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-TABLE-SIZE    PIC 9(2).
+           05  CKPT-NEXT-ROW      PIC 9(2).
+           05  CKPT-NEXT-COL      PIC 9(2).
+           05  CKPT-TOTAL-SUM     PIC 9(7).
+           05  CKPT-CELL-COUNT    PIC 9(5).
+
+      *    Private restart log - one record per cell already computed
+      *    this run, used only to restock WS-TABLE-STRUCTURE after a
+      *    resume. Not a deliverable: the real per-cell output goes to
+      *    CSV-FILE/LOOKUP-FILE in the output phase, once the whole
+      *    table has passed its self-check.
+       FD  CKPT-DATA-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 10 CHARACTERS.
+       01  CKPT-DATA-RECORD.
+           05  CKD-FACTOR1        PIC 9(2).
+           05  CKD-FACTOR2        PIC 9(2).
+           05  CKD-PRODUCT        PIC 9(6).
+
        WORKING-STORAGE SECTION.
-       
+
+           COPY "CSVREC.cpy".
+
+        01 ws-report-status pic XX.
+        01 ws-csv-status pic XX.
+        01 ws-audit-status pic XX.
+        01 ws-audit-line pic X(80).
+        01 ws-audit-result pic X(9).
+        01 ws-run-user pic X(20).
+        01 ws-run-date pic X(8).
+        01 ws-run-time pic X(8).
+        01 ws-lookup-status pic XX.
+        01 ws-mid pic 9(2).
+        01 ws-check-value pic s9(5) comp value 0.
+        01 ws-ckpt-status pic XX.
+        01 ws-ckpt-data-status pic XX.
+        01 ws-resume-row pic 9(2) value 1.
+        01 ws-resume-col pic 9(2) value 1.
+        01 ws-inner-start pic 9(2).
+        01 ws-resuming pic 9(1) value 0.
+
        01 ws-table.
-          02 ws-table1 occurs 10 times.
-          10 ws-table-structure pic zz9 occurs 10 times.
+          02 ws-table1 occurs 18 times.
+          10 ws-table-structure pic zz9 occurs 18 times.
       *https://www.mainframestechhelp.com/tutorials/cobol/cobol-computation.htm
-      *https://supportline.microfocus.com/documentation/books/oc41books/lrclan.htm           
-                                                                                                                              
+      *https://supportline.microfocus.com/documentation/books/oc41books/lrclan.htm
+
            01 numbers1 PIC s9(5) comp VALUE 0.
            01 numbers2 PIC s9(5)  comp value 0.
-           01 ws-program-label pic X(34) value 
+           01 ws-max-size pic 9(2) value 18.
+           01 ws-table-size pic 9(2) value 10.
+           01 ws-size-input pic x(4).
+           01 ws-size-edit pic Z9.
+           01 ws-program-label pic X(34) value
        '       Multiplication table 10x10:'.
            01 ws-table-out pic Z(4).
-           01   result1 PIC zzzz VALUE 0.
-           01  result2 PIC zzzz VALUE 0.
-        01 WS-CNT PIC 9(1) VALUE 1. 
+           01   result1 PIC Z(6) VALUE 0.
+           01  result2 PIC Z(6) VALUE 0.
+           01 ws-product-value pic s9(5) comp value 0.
+           01 ws-total-sum pic s9(7) comp value 0.
+           01 ws-cell-count pic s9(5) comp value 0.
+        01 WS-CNT PIC 9(2) VALUE 1.
+        01 ws-cnt-edit pic Z9.
+        01 ws-base-heading pic X(60).
+
+        01 ws-report-line pic X(133).
+        01 ws-console-line pic X(133).
+        01 ws-report-col pic 9(3) value 1.
+        01 ws-line-len pic 9(3) value 0.
+        01 ws-rows-on-page pic 9(2) value 0.
+        01 ws-page-break-rows pic 9(2) value 10.
+
 
-       
        Procedure division.
+           accept ws-size-input from sysin
+           if function trim(ws-size-input) is numeric
+                   and function numval(ws-size-input) > 0
+               if function numval(ws-size-input) > ws-max-size
+                   move ws-max-size to ws-table-size
+               else
+                   move function numval(ws-size-input) to ws-table-size
+               end-if
+           else
+               move 10 to ws-table-size
+           end-if
+
+           move ws-table-size to ws-size-edit
+           string '       Multiplication table ' delimited by size
+                  ws-size-edit delimited by size
+                  'x' delimited by size
+                  ws-size-edit delimited by size
+                  ':' delimited by size
+               into ws-program-label
+
+           compute ws-line-len = ws-table-size * 7
+
+           accept ws-run-user from user name
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+
+           open input checkpoint-file
+           if ws-ckpt-status = '00'
+               read checkpoint-file
+               if ws-ckpt-status = '00'
+                       and ckpt-table-size = ws-table-size
+                       and ckpt-next-row >= 1
+                       and ckpt-next-row <= ws-table-size
+                   move ckpt-next-row to ws-resume-row
+                   move ckpt-next-col to ws-resume-col
+                   move ckpt-total-sum to ws-total-sum
+                   move ckpt-cell-count to ws-cell-count
+                   move 1 to ws-resuming
+               end-if
+               close checkpoint-file
+           end-if
+
            display ws-program-label
            display space
-        perform 10 times 
-            add 1 to numbers1
-            perform 10 times
-                add 1 to numbers2
-                compute ws-table-structure(numbers1 numbers2 )=
-                numbers1 * numbers2
-          end-perform
-           
-             move zero to numbers2
-            end-perform.
-           move zero to numbers1.
-           
-           perform 10 times
+           if ws-resuming = 1
+               display 'EXERCISE3: resuming build from a prior '
+               display '  checkpoint - row ' ws-resume-row
+               display '  column ' ws-resume-col
+
+      *        restock the cells already logged to the private
+      *        restart file before the abend, then keep appending
+      *        to it as the build continues.
+               open input ckpt-data-file
+               if ws-ckpt-data-status not = '00'
+                   display 'EXERCISE3: could not open the restart '
+                   display '  log CKPTDATA for a resumed run - run'
+                   display '  aborted.'
+                   move 12 to return-code
+                   move 'FAILED' to ws-audit-result
+                   perform write-audit-record
+                   stop run
+               end-if
+               perform until ws-ckpt-data-status = '10'
+                   read ckpt-data-file next record
+                       at end
+                           move '10' to ws-ckpt-data-status
+                       not at end
+                           move ckd-product to
+                               ws-table-structure
+                                   (ckd-factor1 ckd-factor2)
+                   end-read
+               end-perform
+               close ckpt-data-file
+               open extend ckpt-data-file
+               if ws-ckpt-data-status not = '00'
+                   display 'EXERCISE3: could not reopen CKPTDATA '
+                   display '  for output - run aborted.'
+                   move 12 to return-code
+                   move 'FAILED' to ws-audit-result
+                   perform write-audit-record
+                   stop run
+               end-if
+           else
+               open output ckpt-data-file
+               if ws-ckpt-data-status not = '00'
+                   display 'EXERCISE3: could not open CKPTDATA - '
+                   display '  run aborted.'
+                   move 12 to return-code
+                   move 'FAILED' to ws-audit-result
+                   perform write-audit-record
+                   stop run
+               end-if
+           end-if
+
+           perform varying numbers1 from ws-resume-row by 1
+                   until numbers1 > ws-table-size
+               if numbers1 = ws-resume-row
+                   move ws-resume-col to ws-inner-start
+               else
+                   move 1 to ws-inner-start
+               end-if
+
+               perform varying numbers2 from ws-inner-start by 1
+                       until numbers2 > ws-table-size
+
+                   if numbers1 < 1 or numbers1 > ws-max-size
+                           or numbers2 < 1 or numbers2 > ws-max-size
+                       display
+                          'EXERCISE3: subscript out of bounds for '
+                       display
+                          'WS-TABLE-STRUCTURE - numbers1/numbers2 '
+                       display
+                          'must be between 1 and ' ws-max-size
+                          ' - run aborted.'
+                       move 16 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close ckpt-data-file
+                       stop run
+                   end-if
+
+                   compute ws-product-value = numbers1 * numbers2
+                   move ws-product-value
+                       to ws-table-structure(numbers1 numbers2)
+                   add ws-product-value to ws-total-sum
+                   add 1 to ws-cell-count
+
+                   move numbers1 to ckd-factor1
+                   move numbers2 to ckd-factor2
+                   move ws-product-value to ckd-product
+                   write ckpt-data-record
+                   if ws-ckpt-data-status not = '00'
+                       display
+                          'EXERCISE3: write to CKPTDATA failed - '
+                       display '  run aborted.'
+                       move 12 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close ckpt-data-file
+                       stop run
+                   end-if
+
+                   open output checkpoint-file
+                   if ws-ckpt-status not = '00'
+                       display
+                          'EXERCISE3: could not open CKPTFILE - '
+                       display '  run aborted.'
+                       move 12 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close ckpt-data-file
+                       stop run
+                   end-if
+                   move ws-table-size to ckpt-table-size
+                   if numbers2 >= ws-table-size
+                       compute ckpt-next-row = numbers1 + 1
+                       move 1 to ckpt-next-col
+                   else
+                       move numbers1 to ckpt-next-row
+                       compute ckpt-next-col = numbers2 + 1
+                   end-if
+                   move ws-total-sum to ckpt-total-sum
+                   move ws-cell-count to ckpt-cell-count
+                   write checkpoint-record
+                   if ws-ckpt-status not = '00'
+                       display
+                          'EXERCISE3: write to CKPTFILE failed - '
+                       display '  run aborted.'
+                       move 12 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close checkpoint-file
+                       close ckpt-data-file
+                       stop run
+                   end-if
+                   close checkpoint-file
+
+               end-perform
+           end-perform
+
+           close ckpt-data-file
+
+           compute ws-mid = ws-table-size / 2
+           if ws-mid < 1
+               move 1 to ws-mid
+           end-if
+
+           move ws-table-structure(1 1) to ws-check-value
+           if ws-check-value not = 1
+               display 'EXERCISE3: self-check failed - cell (1,1) '
+               display '  expected 1 - run aborted.'
+               move 20 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               stop run
+           end-if
+
+           move ws-table-structure(ws-mid ws-mid) to ws-check-value
+           if ws-check-value not = ws-mid * ws-mid
+               display 'EXERCISE3: self-check failed - midpoint '
+               display '  control cell does not match - run '
+               display '  aborted.'
+               move 20 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               stop run
+           end-if
+
+           move ws-table-structure(ws-table-size ws-table-size)
+               to ws-check-value
+           if ws-check-value not = ws-table-size * ws-table-size
+               display 'EXERCISE3: self-check failed - corner '
+               display '  control cell does not match - run '
+               display '  aborted.'
+               move 20 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               stop run
+           end-if
+
+      *    output phase: the self-check above has already confirmed
+      *    the whole table is correct, so this phase runs exactly
+      *    once per successful execution and opens every deliverable
+      *    fresh - no resumed run ever reaches here more than once,
+      *    so there is no risk of duplicate CSV/lookup records.
+           open output report-file
+           if ws-report-status not = '00'
+               display 'EXERCISE3: could not open REPORT-FILE - '
+               display '  run aborted.'
+               move 12 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               stop run
+           end-if
+           open output csv-file
+           if ws-csv-status not = '00'
+               display 'EXERCISE3: could not open CSV-FILE - '
+               display '  run aborted.'
+               move 12 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               close report-file
+               stop run
+           end-if
+           open output lookup-file
+           if ws-lookup-status not = '00'
+               display 'EXERCISE3: could not open LOOKUP-FILE - '
+               display '  run aborted.'
+               move 12 to return-code
+               move 'FAILED' to ws-audit-result
+               perform write-audit-record
+               close report-file
+               close csv-file
+               stop run
+           end-if
+
+           move ws-program-label to ws-report-line
+           write report-record from ws-report-line
+           move space to ws-report-line
+           write report-record from ws-report-line
+
+           move zero to numbers1
+           perform ws-table-size times
                add 1 to numbers1
-      *https://www.tutorialspoint.com/cobol/cobol_table_processing.htm        
-          Display  ws-table1(numbers1)
-        
-           
+               move numbers1 to ws-cnt
+               move ws-cnt to ws-cnt-edit
+               string ws-program-label delimited by size
+                      ' - base ' delimited by size
+                      ws-cnt-edit delimited by size
+                      ' table:' delimited by size
+                   into ws-base-heading
+               display space
+               display ws-base-heading
+               move space to ws-report-line
+               write report-record from ws-report-line
+               move ws-base-heading to ws-report-line
+               write report-record from ws-report-line
+
+               move space to ws-report-line
+               move space to ws-console-line
+               move 1 to ws-report-col
+               move zero to numbers2
+               perform ws-table-size times
+                   add 1 to numbers2
+                   move ws-table-structure(numbers1 numbers2)
+                       to ws-table-out
+                   move ws-table-out
+                       to ws-report-line(ws-report-col:7)
+                   move ws-table-out
+                       to ws-console-line(ws-report-col:7)
+                   add 7 to ws-report-col
+
+                   move ws-table-structure(numbers1 numbers2)
+                       to ws-product-value
+                   move numbers1 to csv-factor1
+                   move numbers2 to csv-factor2
+                   move ws-product-value to csv-product
+                   write csv-record from csv-triple
+                   if ws-csv-status not = '00'
+                       display
+                          'EXERCISE3: write to CSV-FILE failed - '
+                       display '  run aborted.'
+                       move 12 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close report-file
+                       close csv-file
+                       close lookup-file
+                       stop run
+                   end-if
+
+                   move numbers1 to lookup-factor1
+                   move numbers2 to lookup-factor2
+                   move ws-product-value to lookup-product
+                   write lookup-record
+                   if ws-lookup-status not = '00'
+                       display
+                          'EXERCISE3: write to LOOKUP-FILE failed -'
+                       display '  run aborted.'
+                       move 12 to return-code
+                       move 'FAILED' to ws-audit-result
+                       perform write-audit-record
+                       close report-file
+                       close csv-file
+                       close lookup-file
+                       stop run
+                   end-if
+               end-perform
+               move zero to numbers2
+               display ws-console-line(1:ws-line-len)
+               write report-record from ws-report-line
+
+               add 1 to ws-rows-on-page
+               if ws-rows-on-page >= ws-page-break-rows
+                       and numbers1 < ws-table-size
+                   move space to ws-report-line
+                   write report-record from ws-report-line
+                   move ws-program-label to ws-report-line
+                   write report-record from ws-report-line
+                   move space to ws-report-line
+                   write report-record from ws-report-line
+                   move zero to ws-rows-on-page
+               end-if
+
             end-perform.
-          
-          
+
+           move ws-total-sum to result1
+           compute result2 rounded = ws-total-sum / ws-cell-count
+           display space
+           display 'TOTAL: ' result1 '  AVERAGE: ' result2
+           move space to ws-report-line
+           write report-record from ws-report-line
+           string 'TOTAL: ' delimited by size
+                  result1 delimited by size
+                  '  AVERAGE: ' delimited by size
+                  result2 delimited by size
+               into ws-report-line
+           write report-record from ws-report-line
+
+           close report-file
+           close csv-file
+           close lookup-file
+
+           open output checkpoint-file
+           if ws-ckpt-status not = '00'
+               display 'EXERCISE3: warning - could not clear '
+               display '  CKPTFILE after a successful run.'
+           end-if
+           close checkpoint-file
+           open output ckpt-data-file
+           if ws-ckpt-data-status not = '00'
+               display 'EXERCISE3: warning - could not clear '
+               display '  CKPTDATA after a successful run.'
+           end-if
+           close ckpt-data-file
+
+           move 'SUCCESS' to ws-audit-result
+           perform write-audit-record
+
            goback.
-       
-       
-     
-       end program Exercise3.
\ No newline at end of file
+
+       write-audit-record.
+           move spaces to ws-audit-line
+           string ws-run-date delimited by size
+                  ' ' delimited by size
+                  ws-run-time delimited by size
+                  ' USER=' delimited by size
+                  ws-run-user delimited by size
+                  ' SIZE=' delimited by size
+                  ws-size-edit delimited by size
+                  ' RESULT=' delimited by size
+                  ws-audit-result delimited by size
+               into ws-audit-line
+           open extend audit-file
+           if ws-audit-status not = '00'
+               open output audit-file
+               if ws-audit-status not = '00'
+                   display 'EXERCISE3: could not open AUDITLOG - '
+                   display '  run aborted.'
+                   move 14 to return-code
+                   stop run
+               end-if
+           end-if
+           write audit-record from ws-audit-line
+           if ws-audit-status not = '00'
+               display 'EXERCISE3: write to AUDITLOG failed - '
+               display '  run aborted.'
+               move 14 to return-code
+               close audit-file
+               stop run
+           end-if
+           close audit-file.
+
+       end program Exercise3.
